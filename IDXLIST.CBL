@@ -0,0 +1,195 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    IDXLIST.
+        AUTHOR.        BURAK OZDEMIR.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT IDX-FILE   ASSIGN TO IDXFILE
+                              ORGANIZATION INDEXED
+                              ACCESS SEQUENTIAL
+                              RECORD KEY IDX-KEY
+                              STATUS IDX-ST.
+      * Istege bagli DVZ filtresini tasiyan tek kayitlik kontrol
+      * dosyasi. Yoksa veya bossa, listeleme filtresiz calisir.
+            SELECT LST-FILE   ASSIGN TO LSTPARM
+                              STATUS LST-ST.
+            SELECT RPT-FILE   ASSIGN TO RPTFILE
+                              STATUS RPT-ST.
+        DATA DIVISION.
+        FILE SECTION.
+        FD  IDX-FILE.
+        01  IDX-RECORD.
+            03  IDX-KEY.
+                05 IDX-ID            PIC S9(05) COMP-3.
+                05 IDX-DVZ           PIC S9(03) COMP.
+            03  IDX-ALLNAME          PIC X(30).
+            03  IDX-DATE             PIC 9(07) COMP-3.
+            03  IDX-BUDGET           PIC S9(13)V99 COMP-3.
+            03  IDX-UPD-COUNT        PIC 9(05) COMP-3.
+            03  IDX-LAST-UPD-DATE    PIC 9(07) COMP-3.
+      *
+        FD  LST-FILE RECORDING MODE F.
+        01  LST-REC.
+            05  LST-DVZ               PIC S9(03).
+      *
+        FD  RPT-FILE RECORDING MODE F.
+        01  RPT-REC.
+            05  RPT-ID                PIC 9(05).
+            05  RPT-SPACE-0           PIC X(01).
+            05  RPT-DVZ               PIC 9(03).
+            05  RPT-SPACE-1           PIC X(01).
+            05  RPT-ALLNAME           PIC X(30).
+            05  RPT-SPACE-2           PIC X(01).
+            05  RPT-DATE              PIC 9(08).
+            05  RPT-SPACE-3           PIC X(01).
+            05  RPT-BUDGET            PIC $,$$$,$$$,$$$,$$$9.99-.
+            05  RPT-SPACE-4           PIC X(01).
+            05  RPT-LAST-UPD          PIC X(15).
+        WORKING-STORAGE SECTION.
+        01  WS-WORK-AREA.
+            05 IDX-ST               PIC 9(02).
+               88 IDX-SUCCESS               VALUE 00 97.
+               88 IDX-EOF                   VALUE 10.
+            05 LST-ST               PIC 9(02).
+               88 LST-SUCCESS               VALUE 00 97.
+            05 RPT-ST               PIC 9(02).
+               88 RPT-SUCCESS               VALUE 00 97.
+            05 WS-DVZ-FILTER        PIC S9(03) VALUE 0.
+            05 WS-CNT-LISTED        PIC 9(07) COMP-3 VALUE 0.
+            05  TMP-DATE            PIC 9(07).
+            05  TMP-INT-JULIAN      PIC 9(07).
+            05  TMP-GREG            PIC 9(08).
+        01  WS-TRAILER-CNT-LINE.
+            05  WS-TRL-LABEL        PIC X(34).
+            05  WS-TRL-COUNT        PIC ZZZ,ZZZ,ZZ9.
+        01  FLAG.
+            05 GO-HOME               PIC 9(01).
+               88 GO-SUCCESS         VALUE 1.
+        01  HEADER-1.
+            05  FILLER         PIC X(06) VALUE ' ID   '.
+            05  FILLER         PIC X(04) VALUE '|DVZ'.
+            05  FILLER         PIC X(31) VALUE
+                '|ACCOUNT NAME                  '.
+            05  FILLER         PIC X(09) VALUE '| DATE   '.
+            05  FILLER         PIC X(23) VALUE
+                '|  BUDGET              '.
+            05  FILLER         PIC X(15) VALUE
+                '|LAST UPDATE   '.
+        01  HEADER-2.
+            05  FILLER         PIC X(06) VALUE '------'.
+            05  FILLER         PIC X(04) VALUE '----'.
+            05  FILLER         PIC X(31) VALUE
+                '-------------------------------'.
+            05  FILLER         PIC X(09) VALUE '---------'.
+            05  FILLER         PIC X(23) VALUE
+                '-----------------------'.
+            05  FILLER         PIC X(15) VALUE
+                '---------------'.
+        01  TRAILER-BANNER.
+            05  FILLER         PIC X(35) VALUE
+                '===== CONTROL TOTALS FOR RUN ====='.
+            05  FILLER         PIC X(53) VALUE SPACES.
+        PROCEDURE DIVISION.
+        0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-READ-FILTER.
+           WRITE RPT-REC FROM HEADER-1.
+           WRITE RPT-REC FROM HEADER-2.
+           PERFORM READ-IDX-RECORD.
+           PERFORM H200-PROCESS UNTIL IDX-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+        0000-END-MAIN. EXIT.
+      *
+        H100-OPEN-FILES.
+            OPEN INPUT  IDX-FILE
+            OPEN OUTPUT RPT-FILE
+            PERFORM STATUS-CONTROL
+            SET GO-SUCCESS TO TRUE.
+        H100-END. EXIT.
+      *
+        STATUS-CONTROL.
+            IF NOT (IDX-SUCCESS AND RPT-SUCCESS) THEN
+               DISPLAY 'FILE OR FILES NOT OPENED.'
+               DISPLAY 'F.STATUS =>  IDX: ' IDX-ST ' RPT: ' RPT-ST
+               IF IDX-SUCCESS THEN CLOSE IDX-FILE
+               IF RPT-SUCCESS THEN CLOSE RPT-FILE
+               STOP RUN.
+        STATUS-CONTROL-END. EXIT.
+      *
+      * LSTPARM tek kayitlik, istege bagli bir DVZ filtresi tasir.
+      * Dosya yoksa ya da bossa WS-DVZ-FILTER 0 kalir ve listeleme
+      * tum para birimlerini kapsar.
+        H150-READ-FILTER.
+            MOVE 0 TO WS-DVZ-FILTER
+            OPEN INPUT LST-FILE
+            IF LST-SUCCESS THEN
+               READ LST-FILE
+               IF LST-SUCCESS THEN
+                  MOVE LST-DVZ TO WS-DVZ-FILTER
+               END-IF
+               CLOSE LST-FILE
+            END-IF.
+        H150-END. EXIT.
+      *
+        H200-PROCESS.
+            IF WS-DVZ-FILTER = 0 OR IDX-DVZ = WS-DVZ-FILTER THEN
+               PERFORM H275-FILL-LISTING
+               WRITE RPT-REC
+               ADD 1 TO WS-CNT-LISTED
+            END-IF
+            PERFORM READ-IDX-RECORD.
+        H200-END. EXIT.
+      *
+        H275-FILL-LISTING.
+            MOVE IDX-ID            TO RPT-ID
+            MOVE '-'               TO RPT-SPACE-0
+            MOVE IDX-DVZ           TO RPT-DVZ
+            MOVE '-'               TO RPT-SPACE-1
+            MOVE IDX-ALLNAME       TO RPT-ALLNAME
+            MOVE '-'               TO RPT-SPACE-2
+            PERFORM GREGORIAN-DATE
+            MOVE '-'               TO RPT-SPACE-3
+            MOVE IDX-BUDGET        TO RPT-BUDGET
+            MOVE '-'               TO RPT-SPACE-4
+            IF IDX-LAST-UPD-DATE > 0 THEN
+               PERFORM LAST-UPD-GREGORIAN-DATE
+            ELSE
+               MOVE 'NEVER UPDATED  ' TO RPT-LAST-UPD
+            END-IF.
+        H275-END. EXIT.
+      *
+        GREGORIAN-DATE.
+            INITIALIZE TMP-DATE TMP-INT-JULIAN TMP-GREG
+            MOVE IDX-DATE TO TMP-DATE
+            COMPUTE TMP-INT-JULIAN = FUNCTION INTEGER-OF-DAY(TMP-DATE)
+            COMPUTE TMP-GREG = FUNCTION DATE-OF-INTEGER(TMP-INT-JULIAN)
+            MOVE TMP-GREG TO RPT-DATE.
+        GREGORIAN-DATE-END. EXIT.
+      *
+        LAST-UPD-GREGORIAN-DATE.
+            INITIALIZE TMP-DATE TMP-INT-JULIAN TMP-GREG
+            MOVE IDX-LAST-UPD-DATE TO TMP-DATE
+            COMPUTE TMP-INT-JULIAN = FUNCTION INTEGER-OF-DAY(TMP-DATE)
+            COMPUTE TMP-GREG = FUNCTION DATE-OF-INTEGER(TMP-INT-JULIAN)
+            MOVE TMP-GREG TO RPT-LAST-UPD.
+        LAST-UPD-GREGORIAN-DATE-END. EXIT.
+      *
+        READ-IDX-RECORD.
+            READ IDX-FILE NEXT RECORD.
+        READ-IDX-RECORD-END. EXIT.
+      *
+        H999-PROGRAM-EXIT.
+            IF GO-SUCCESS
+              PERFORM H900-WRITE-TRAILER
+              CLOSE IDX-FILE
+                    RPT-FILE
+              STOP RUN.
+        H999-END. EXIT.
+      *
+        H900-WRITE-TRAILER.
+            WRITE RPT-REC FROM HEADER-2.
+            WRITE RPT-REC FROM TRAILER-BANNER.
+            MOVE 'ACCOUNTS LISTED                  :' TO WS-TRL-LABEL
+            MOVE WS-CNT-LISTED                         TO WS-TRL-COUNT
+            WRITE RPT-REC FROM WS-TRAILER-CNT-LINE.
+        H900-END. EXIT.
