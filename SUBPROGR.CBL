@@ -9,6 +9,11 @@
                               ACCESS RANDOM
                               RECORD KEY IDX-KEY
                               STATUS IDX-ST.
+            SELECT IDXHIST-FILE ASSIGN TO IDXHIST
+                              ORGANIZATION INDEXED
+                              ACCESS RANDOM
+                              RECORD KEY HIST-KEY
+                              STATUS HIST-ST.
         DATA DIVISION.
         FILE SECTION.
         FD  IDX-FILE.
@@ -19,6 +24,31 @@
             03  IDX-ALLNAME          PIC X(30).
             03  IDX-DATE             PIC 9(07) COMP-3.
             03  IDX-BUDGET           PIC S9(13)V99 COMP-3.
+      * Kac kez UPDATE edildigi ve en son hangi tarihte (YYYYDDD)
+      * UPDATE edildigi; IS-UPDATED'in bosluk sayma tahminin yerini
+      * alir, READ ile de cagirana geri yansitilir.
+            03  IDX-UPD-COUNT        PIC 9(05) COMP-3.
+            03  IDX-LAST-UPD-DATE    PIC 9(07) COMP-3.
+      *
+      * Her basarili W/U/D/B isleminin izini surmek icin kalici bir
+      * gecmis (audit) dosyasi. Anahtar ID+DVZ+SEQ'dir, SEQ ise
+      * FUNCTION CURRENT-DATE'den turetilen zaman damgasi ile, ayni
+      * yuzde saniye icinde ardisik gelen cagrilari da ayirt etmek
+      * icin bir sayacin birlestirilmesinden olusur; ayni hesap uzerinde
+      * ayni calistirmada birden fazla islem olsa bile anahtar tekil
+      * kalir.
+        FD  IDXHIST-FILE.
+        01  HIST-RECORD.
+            03  HIST-KEY.
+                05 HIST-ID            PIC S9(05) COMP-3.
+                05 HIST-DVZ           PIC S9(03) COMP.
+                05 HIST-SEQ           PIC 9(20) COMP-3.
+            03  HIST-FUNC             PIC X(01).
+            03  HIST-RC               PIC 9(02).
+            03  HIST-ALLNAME-BEFORE   PIC X(30).
+            03  HIST-ALLNAME-AFTER    PIC X(30).
+            03  HIST-BUDGET-BEFORE    PIC S9(13)V99 COMP-3.
+            03  HIST-BUDGET-AFTER     PIC S9(13)V99 COMP-3.
       *
         WORKING-STORAGE SECTION.
         01  WS-WORK-AREA.
@@ -26,6 +56,18 @@
                88 IDX-SUCCESS        VALUE 00 97.
                88 IDX-DUPLICATE      VALUE 22.
                88 IDX-NOTFND         VALUE 23.
+            05 HIST-ST               PIC 9(02).
+               88 HIST-SUCCESS       VALUE 00 97.
+            05 WS-HIST-TS            PIC 9(16).
+      * APPEND-HIST her cagrildiginda artar; FUNCTION CURRENT-DATE
+      * yuzde saniyeye kadar hassas oldugu icin, ayni yuzde saniye
+      * icinde birden fazla kayit yazilirsa HIST-SEQ'in tekil kalmasini
+      * bu sayac saglar.
+            05 WS-HIST-CTR           PIC 9(04) COMP-3 VALUE 0.
+      * IDX-LAST-UPD-DATE'i bugunun tarihiyle damgalamak icin.
+            05 TMP-TODAY-CCYYMMDD    PIC 9(08).
+            05 TMP-TODAY-INT         PIC 9(07).
+            05 TMP-TODAY-JULIAN      PIC 9(07).
             05 TEMP-NAME             PIC X(15).
             05 TEMP-LASTNAME         PIC X(15).
             05 I                     PIC 9(02).
@@ -40,15 +82,21 @@
               88 WS-FUNC-UPDATE                VALUE 'U'.
               88 WS-FUNC-READ                  VALUE 'R'.
               88 WS-FUNC-DELETE                VALUE 'D'.
+              88 WS-FUNC-BUDGET                VALUE 'B'.
            07 WS-KEY.
               09 WS-SUB-ID           PIC S9(05) COMP-3.
               09 WS-SUB-DVZ          PIC S9(03) COMP.
            07 WS-SUB-DATA            PIC X(30).
            07 WS-DATE                PIC 9(07) COMP-3.
+      * WS-FUNC-BUDGET icin WS-BUDGET, cagiran tarafindan bakiyeye
+      * uygulanacak isaretli tutari tasir; BUD-PROCESS sonrasinda
+      * ayni alan guncel (AFTER) bakiyeyi dondurur.
            07 WS-BUDGET              PIC S9(13)V99 COMP-3.
            07 WS-SUB-RC              PIC 9(02).
            07 WS-ERROR-EXPLAIN       PIC X(42).
            07 WS-ALLNAME-BEFORE      PIC X(30).
+           07 WS-BUDGET-BEFORE       PIC S9(13)V99 COMP-3.
+           07 WS-LAST-UPD-DATE       PIC 9(07) COMP-3.
        PROCEDURE DIVISION USING WS-SUB-AREA.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
@@ -61,8 +109,13 @@
                 PERFORM READ-PROCESS
              WHEN WS-FUNC-DELETE
                 PERFORM DEL-PROCESS
+             WHEN WS-FUNC-BUDGET
+                PERFORM BUD-PROCESS
              WHEN OTHER
-               MOVE 91 TO WS-SUB-RC
+      * RC 90, IS-UPDATED'in kullandigi 91 (ALREADY WAS UPDATED)
+      * ile karismasin diye ayri bir kod; REALIDX bu kodu REJFILE'a
+      * yonlendirip batch'e devam eder.
+               MOVE 90 TO WS-SUB-RC
                STRING 'ERROR: FROM INPUT, UNDEFINED LETTER: '
                WS-SUB-FUNC
                DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
@@ -73,6 +126,8 @@
        H100-OPEN-FILES.
            OPEN I-O IDX-FILE
            PERFORM IDX-STATUS-CONTROL
+           OPEN I-O IDXHIST-FILE
+           PERFORM HIST-STATUS-CONTROL
            SET GO-SUCCESS TO TRUE.
        H100-OPEN-FILES-END. EXIT.
       *
@@ -83,6 +138,14 @@
               DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
               GOBACK.
        IDX-STATUS-CONTROL-END. EXIT.
+      *
+       HIST-STATUS-CONTROL.
+           IF NOT HIST-SUCCESS THEN
+              MOVE HIST-ST TO WS-SUB-RC
+              STRING 'ERROR: IDXHIST-FILE WAS NOT OPENED RC: ' HIST-ST
+              DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
+              GOBACK.
+       HIST-STATUS-CONTROL-END. EXIT.
       *
        IS-ID-EXIST.
            MOVE WS-KEY TO IDX-KEY
@@ -93,9 +156,11 @@
        WRT-PROCESS.
            MOVE WS-SUB-ID                        TO IDX-ID
            MOVE WS-SUB-DVZ                       TO IDX-DVZ
-           MOVE 'U N N A M E D  UNSURNAMED     ' TO IDX-ALLNAME
-           MOVE '1901001'                        TO IDX-DATE
-           MOVE '000000000001000'                TO IDX-BUDGET
+           MOVE WS-SUB-DATA                      TO IDX-ALLNAME
+           MOVE WS-DATE                          TO IDX-DATE
+           MOVE WS-BUDGET                        TO IDX-BUDGET
+           MOVE 0                                TO IDX-UPD-COUNT
+           MOVE 0                                TO IDX-LAST-UPD-DATE
            WRITE IDX-RECORD
            PERFORM STATUS-CONTROL
            MOVE IDX-ALLNAME                      TO WS-SUB-DATA
@@ -105,6 +170,9 @@
       *    onlari da doldurduk.
            MOVE IDX-DATE                         TO WS-DATE
            MOVE IDX-BUDGET                       TO WS-BUDGET
+           MOVE SPACES                           TO WS-ALLNAME-BEFORE
+           MOVE 0                                TO WS-BUDGET-BEFORE
+           PERFORM APPEND-HIST
            PERFORM H999-PROGRAM-EXIT.
        WRT-PROCESS-END. EXIT.
       *
@@ -115,6 +183,7 @@
            MOVE IDX-ALLNAME  TO WS-SUB-DATA
            MOVE IDX-DATE     TO WS-DATE
            MOVE IDX-BUDGET   TO WS-BUDGET
+           MOVE IDX-LAST-UPD-DATE TO WS-LAST-UPD-DATE
            PERFORM H999-PROGRAM-EXIT.
        READ-PROCESS-END. EXIT.
       *
@@ -138,43 +207,52 @@
            INSPECT TEMP-LASTNAME REPLACING ALL 'E' BY 'I', 'e' BY 'i'
            INSPECT TEMP-LASTNAME REPLACING ALL 'A' BY 'E', 'a' BY 'e'
            MOVE TEMP-LASTNAME TO IDX-ALLNAME(15:15)
+           ADD 1 TO IDX-UPD-COUNT
+           PERFORM STAMP-UPD-DATE
            REWRITE IDX-RECORD
            PERFORM STATUS-CONTROL.
            MOVE IDX-ALLNAME TO WS-SUB-DATA
+           MOVE IDX-BUDGET  TO WS-BUDGET
+           MOVE IDX-BUDGET  TO WS-BUDGET-BEFORE
+           MOVE IDX-LAST-UPD-DATE TO WS-LAST-UPD-DATE
+           PERFORM APPEND-HIST
            PERFORM H999-PROGRAM-EXIT.
        UPT-PROCESS-END. EXIT.
       *
+      * IDX-UPD-COUNT, IDX-RECORD uzerinde kac kez UPDATE yapildigini
+      * tutar. Sicinin bosluklarini sayarak tahmin etmek yerine artik
+      * dogrudan bu sayaca bakiyoruz; '_________MEHMET' gibi garip
+      * doldurulmus kisa isimler artik yanlis pozitif uretmiyor.
        IS-UPDATED.
-            MOVE 0 TO I J.
-      *     Record daha once UPDATE edildi mi diye bu kisimda bakiyorum.
-      *     Ismimizin sonundaki bosluklari saydigimizda sondaki
-      *     bosluklarin sayisi ismimizin icindeki tum bosluk sayisina
-      *     esitse ismimiz daha once UPDATE edilmistir. Sondaki bosluk
-      *     sayisi ismimizin icindeki tum bosluk sayisina esit degilse
-      *     o zaman ismimizin karakterleri arasinda hala bosluk vardir.
-      *     Burada bunu yapiyorum. Fakat bu durumda '_________MEHMET'
-      *     gibi ismi sona yazdigimizda da bosluk sayilari esitlenir.
-      *     Bu yuzden IF kontrolumuzun yaninda ilk karakterin bosluk
-      *     olup olmadigini da kontrol ediyoruz.
-            MOVE FUNCTION REVERSE(IDX-ALLNAME(1:15)) TO TEMP-NAME
-            INSPECT TEMP-NAME TALLYING I FOR LEADING SPACES.
-            INSPECT TEMP-NAME TALLYING J FOR ALL SPACES.
-            IF I = J AND NOT IDX-ALLNAME(1:1) = SPACE
+            IF IDX-UPD-COUNT > 0 THEN
               INITIALIZE WS-ERROR-EXPLAIN
               MOVE 91 TO WS-SUB-RC
               STRING 'ERROR, ALREADY WAS UPDATED BEFORE!'
               DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
               PERFORM H999-PROGRAM-EXIT.
        IS-UPDATED-END. EXIT.
+      *
+      * IDX-LAST-UPD-DATE'i bugunun tarihiyle (YYYYDDD) damgalar;
+      * IDX-DATE'in kullandigi Julian formatla tutarli kalmasi icin
+      * CCYYMMDD'den INTEGER-OF-DATE / DAY-OF-INTEGER ile cevrilir.
+       STAMP-UPD-DATE.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO TMP-TODAY-CCYYMMDD
+            COMPUTE TMP-TODAY-INT =
+                    FUNCTION INTEGER-OF-DATE(TMP-TODAY-CCYYMMDD)
+            COMPUTE TMP-TODAY-JULIAN =
+                    FUNCTION DAY-OF-INTEGER(TMP-TODAY-INT)
+            MOVE TMP-TODAY-JULIAN TO IDX-LAST-UPD-DATE.
+       STAMP-UPD-DATE-END. EXIT.
       *
        DEL-PROCESS.
            MOVE WS-KEY TO IDX-KEY
       * Burada sadece WS-ALLNAME-BEFORE'u doldurmak icin READ yaptik.
            READ IDX-FILE KEY IS IDX-KEY
-           EVALUATE IDX-ST 
-             WHEN 0 
+           EVALUATE IDX-ST
+             WHEN 0
                MOVE IDX-ALLNAME  TO WS-ALLNAME-BEFORE
-             WHEN 23 
+               MOVE IDX-BUDGET   TO WS-BUDGET
+             WHEN 23
       * Eger kaydimiz yok ise STATUS-CONTROL kisminde kayit yok kismina 
       * girip yanlis bir ACIKLAMA yazilmasin diye burada IDX-ST'Yİ
       * tekrar FALSE haline getirdik. 
@@ -182,9 +260,29 @@
            END-EVALUATE
            DELETE IDX-FILE RECORD
            PERFORM STATUS-CONTROL.
+           MOVE WS-BUDGET      TO WS-BUDGET-BEFORE
            MOVE SPACES TO WS-SUB-DATA.
+           PERFORM APPEND-HIST
            PERFORM H999-PROGRAM-EXIT.
        DEL-PROCESS-END. EXIT.
+      *
+       BUD-PROCESS.
+      * WS-BUDGET icinde gelen isaretli tutari (deposit/withdrawal)
+      * mevcut IDX-BUDGET'e ekliyoruz. Once/sonra bakiyeyi
+      * WS-BUDGET-BEFORE / WS-BUDGET araciligiyla cagirana
+      * yansitiyoruz, isim degismedigi icin WS-ALLNAME-BEFORE ve
+      * WS-SUB-DATA'ya da ayni ismi basiyoruz.
+           PERFORM IS-ID-EXIST
+           MOVE IDX-ALLNAME      TO WS-ALLNAME-BEFORE
+           MOVE IDX-BUDGET       TO WS-BUDGET-BEFORE
+           ADD WS-BUDGET         TO IDX-BUDGET
+           REWRITE IDX-RECORD
+           PERFORM STATUS-CONTROL.
+           MOVE IDX-ALLNAME      TO WS-SUB-DATA
+           MOVE IDX-BUDGET       TO WS-BUDGET
+           PERFORM APPEND-HIST
+           PERFORM H999-PROGRAM-EXIT.
+       BUD-PROCESS-END. EXIT.
       *
        STATUS-CONTROL.
       * En basta initialize etmemizin sebebi bazi fonksiyonlarda
@@ -209,11 +307,20 @@
                    MOVE IDX-ST TO WS-SUB-RC
                    STRING 'SUCCESSFULL, RECORD WAS UPDATED.'
                    DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
+             WHEN IDX-SUCCESS AND WS-FUNC-BUDGET
+                   MOVE IDX-ST TO WS-SUB-RC
+                   STRING 'SUCCESSFULL, BUDGET WAS ADJUSTED.'
+                   DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
              WHEN IDX-NOTFND AND WS-FUNC-UPDATE
                    MOVE IDX-ST TO WS-SUB-RC
                    STRING 'ERROR, RECORD NOT FOUND FOR UPDATE!'
                    DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
                    PERFORM H999-PROGRAM-EXIT
+             WHEN IDX-NOTFND AND WS-FUNC-BUDGET
+                   MOVE IDX-ST TO WS-SUB-RC
+                   STRING 'ERROR, RECORD NOT FOUND FOR BUDGET ADJ!'
+                   DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN
+                   PERFORM H999-PROGRAM-EXIT
              WHEN IDX-NOTFND AND WS-FUNC-DELETE
                    MOVE IDX-ST TO WS-SUB-RC
                    STRING 'ERROR, RECORD ALREADY WAS DELETED!'
@@ -236,10 +343,35 @@
                    PERFORM H999-PROGRAM-EXIT
            END-EVALUATE.
        STATUS-CONTROL-END. EXIT.
+      *
+       APPEND-HIST.
+           MOVE WS-SUB-ID          TO HIST-ID
+           MOVE WS-SUB-DVZ         TO HIST-DVZ
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-HIST-TS
+           ADD 1 TO WS-HIST-CTR
+           COMPUTE HIST-SEQ = WS-HIST-TS * 10000 + WS-HIST-CTR
+           MOVE WS-SUB-FUNC        TO HIST-FUNC
+           MOVE WS-SUB-RC          TO HIST-RC
+           MOVE WS-ALLNAME-BEFORE  TO HIST-ALLNAME-BEFORE
+           MOVE WS-SUB-DATA        TO HIST-ALLNAME-AFTER
+           MOVE WS-BUDGET-BEFORE   TO HIST-BUDGET-BEFORE
+           MOVE WS-BUDGET          TO HIST-BUDGET-AFTER
+           WRITE HIST-RECORD
+           PERFORM HIST-WRITE-CONTROL.
+       APPEND-HIST-END. EXIT.
+      *
+       HIST-WRITE-CONTROL.
+      * Denetim kaydi yazilamazsa bile ana islemi bozmamak icin sadece
+      * aciklama satirini guncelliyoruz, H999-PROGRAM-EXIT'i cagirmiyoruz.
+           IF NOT HIST-SUCCESS THEN
+              STRING 'WARNING: IDXHIST RECORD NOT WRITTEN RC: ' HIST-ST
+              DELIMITED BY SIZE INTO WS-ERROR-EXPLAIN.
+       HIST-WRITE-CONTROL-END. EXIT.
       *
        H999-PROGRAM-EXIT.
             IF GO-SUCCESS
               CLOSE IDX-FILE
+              CLOSE IDXHIST-FILE
               GOBACK.
        H999-END. EXIT.
       *
