@@ -8,6 +8,22 @@
                               STATUS    OUT-ST.
             SELECT INP-FILE   ASSIGN TO INPFILE
                               STATUS    INP-ST.
+            SELECT REJ-FILE   ASSIGN TO REJFILE
+                              STATUS    REJ-ST.
+      * OUTFILE ile ayni bilgiyi, sabit kolonlari ayristirmak zorunda
+      * kalmadan okuyabilsinler diye boru (|) ile ayrilmis sekilde
+      * tasiyan disa aktarim dosyasi.
+            SELECT DLM-FILE   ASSIGN TO DLMFILE
+                              STATUS    DLM-ST.
+            SELECT DVZ-FILE   ASSIGN TO DVZFILE
+                              ORGANIZATION INDEXED
+                              ACCESS RANDOM
+                              RECORD KEY DVZ-KEY
+                              STATUS    DVZ-ST.
+      * Buyuk batch'lerin yarida kalmasi durumunda kaldigi yerden
+      * devam edebilmesi icin periyodik checkpoint kaydi.
+            SELECT CKP-FILE   ASSIGN TO CKPFILE
+                              STATUS    CKP-ST.
         DATA DIVISION.
         FILE SECTION.
       *
@@ -16,12 +32,20 @@
             05  INP-PROC-TYPE         PIC X(01).
             05  INP-ID                PIC S9(05).
             05  INP-DVZ               PIC S9(03).
+      * Asagidaki 3 alan sadece 'W' (WRITE) islemlerinde kullanilir,
+      * hesap acilirken gercek isim/soyisim, dogum tarihi ve acilis
+      * bakiyesini tasimak icin eklendi.
+            05  INP-ALLNAME           PIC X(30).
+            05  INP-DATE              PIC 9(07).
+            05  INP-BUDGET            PIC S9(13)V99.
         FD  OUT-FILE RECORDING MODE F.
         01  OUT-REC.
             05  OUT-KEY.
                 07  OUT-ID            PIC 9(05).
                 07  OUT-SPACE-0       PIC X(01).
                 07  OUT-DVZ           PIC 9(03).
+            05  OUT-SPACE-DVZNM       PIC X(01).
+            05  OUT-DVZ-NAME          PIC X(03).
             05  OUT-SPACE-1           PIC X(01).
             05  OUT-PROC-TYPE         PIC X(06).
             05  OUT-SPACE-2           PIC X(01).
@@ -37,7 +61,48 @@
             05  OUT-SPACE-7           PIC X(01).
             05  OUT-LNAME-TO          PIC X(15).
             05  OUT-SPACE-8           PIC X(01).
-            05  OUT-BUDGET            PIC $,$$$,$$$,$$$,$$$9.99.
+            05  OUT-BUDGET            PIC $,$$$,$$$,$$$,$$$9.99-.
+      * Gecersiz proc-type veya ID/DVZ tasiyan kayitlarin, toplu isin
+      * kalanini durdurmadan nedeniyle birlikte yazildigi red dosyasi.
+        FD  REJ-FILE RECORDING MODE F.
+        01  REJ-REC.
+            05  REJ-ID                PIC S9(05).
+            05  REJ-SPACE-0           PIC X(01).
+            05  REJ-DVZ               PIC S9(03).
+            05  REJ-SPACE-1           PIC X(01).
+            05  REJ-PROC-TYPE         PIC X(01).
+            05  REJ-SPACE-2           PIC X(01).
+            05  REJ-REASON            PIC X(42).
+      * OUTFILE'daki her detay satirinin boru ile ayrilmis hali;
+      * genislik alanlarindaki bosluklar kirpilarak yazilir.
+        FD  DLM-FILE RECORDING MODE F.
+        01  DLM-REC                  PIC X(160).
+      * DVZ koduna karsilik gelen para birimi adinin okundugu
+      * referans dosyasi (DVZ-KEY ile indexed erisim).
+        FD  DVZ-FILE.
+        01  DVZ-RECORD.
+            05  DVZ-KEY               PIC S9(03) COMP.
+            05  DVZ-NAME              PIC X(03).
+            05  DVZ-DECIMALS          PIC 9(01).
+      * Checkpoint kaydi: o ana kadar basarili islenen INP-FILE kayit
+      * sayisi ve en son islenen kaydin ID/DVZ'si. Her yazildiginda
+      * oncekini gecersiz kilar; batch basariyla bitince bosaltilir.
+      * Trailer'daki olay bazli sayaclar ve tasinan bakiye de burada
+      * tasinir, yoksa bir restart sonrasi trailer yalnizca restart
+      * noktasindan sonraki kayitlari yansitir.
+        FD  CKP-FILE RECORDING MODE F.
+        01  CKP-REC.
+            05  CKP-CNT               PIC 9(07) COMP-3.
+            05  CKP-LAST-ID           PIC S9(05) COMP-3.
+            05  CKP-LAST-DVZ          PIC S9(03) COMP.
+            05  CKP-CNT-WRITE         PIC 9(07) COMP-3.
+            05  CKP-CNT-UPDATE        PIC 9(07) COMP-3.
+            05  CKP-CNT-READ          PIC 9(07) COMP-3.
+            05  CKP-CNT-DELETE        PIC 9(07) COMP-3.
+            05  CKP-CNT-BUDGET        PIC 9(07) COMP-3.
+            05  CKP-CNT-ERROR         PIC 9(07) COMP-3.
+            05  CKP-CNT-REJECT        PIC 9(07) COMP-3.
+            05  CKP-TOT-BUDGET-MOVED  PIC S9(13)V99 COMP-3.
         WORKING-STORAGE SECTION.
         01  WS-WORK-AREA.
             05 OUT-ST               PIC 9(02).
@@ -45,15 +110,61 @@
             05 INP-ST               PIC 9(02).
                88 INP-EOF                   VALUE 10.
                88 INP-SUCCESS               VALUE 00 97.
+            05 REJ-ST               PIC 9(02).
+               88 REJ-SUCCESS               VALUE 00 97.
+            05 DLM-ST               PIC 9(02).
+               88 DLM-SUCCESS               VALUE 00 97.
+            05 DVZ-ST               PIC 9(02).
+               88 DVZ-SUCCESS               VALUE 00 97.
+               88 DVZ-NOTFND                VALUE 23.
+      * DVZ-FILE'dan okunan ondalik basamak sayisi; OUT-BUDGET'in kac
+      * hane gosterecegini belirler. Kod bulunamazsa 2 varsayilir.
+            05 WS-DVZ-DECIMALS      PIC 9(01) VALUE 2.
+            05 CKP-ST               PIC 9(02).
+               88 CKP-SUCCESS               VALUE 00 97.
+               88 CKP-EOF                   VALUE 10.
+      * Restart/checkpoint sayaclari: WS-CKP-INTERVAL kac kayitta bir
+      * checkpoint yazilacagini, WS-CKP-TICK ise son checkpointten
+      * beri islenen kayit sayisini tutar.
+            05  WS-CKP-INTERVAL     PIC 9(05) COMP-3 VALUE 500.
+            05  WS-CKP-TICK         PIC 9(05) COMP-3 VALUE 0.
+            05  WS-CNT-PROCESSED    PIC 9(07) COMP-3 VALUE 0.
+            05  WS-RESTART-CNT      PIC 9(07) COMP-3 VALUE 0.
+            05  WS-RESTART-ID       PIC S9(05) COMP-3 VALUE 0.
+            05  WS-RESTART-DVZ      PIC S9(03) COMP VALUE 0.
+            05  WS-SKIP-IX          PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CKP-VERIFY-ID    PIC S9(05) COMP-3 VALUE 0.
+            05  WS-CKP-VERIFY-DVZ   PIC S9(03) COMP VALUE 0.
             05 WS-PBEGIDX           PIC X(08) VALUE 'SUBPROGR'.
-            05 TEMP-REC-62          PIC X(62).
-            05  TEMP-REC-113        PIC X(126).
+            05 TEMP-REC-66          PIC X(66).
             05  TMP-DATE            PIC 9(07).
             05  TMP-INT-JULIAN      PIC 9(07).
             05  TMP-GREG            PIC 9(08).
+      * OUTFILE trailer'i icin calistirma bazli kontrol toplamlari.
+            05  WS-CNT-WRITE        PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-UPDATE       PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-READ         PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-DELETE       PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-BUDGET       PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-ERROR        PIC 9(07) COMP-3 VALUE 0.
+            05  WS-CNT-REJECT       PIC 9(07) COMP-3 VALUE 0.
+            05  WS-TOT-BUDGET-MOVED PIC S9(13)V99 COMP-3 VALUE 0.
+      * DLMFILE trailer satirini parca parca kurarken kullanilan
+      * goruntu alani ve STRING isaretcisi.
+            05  WS-DLM-CNT-DISPLAY  PIC ZZZZZZ9.
+            05  WS-DLM-BUDGET-DISP  PIC -(14)9.99.
+            05  WS-DLM-PTR          PIC 9(04) COMP-3.
+        01  WS-TRAILER-CNT-LINE.
+            05  WS-TRL-LABEL        PIC X(34).
+            05  WS-TRL-COUNT        PIC ZZZ,ZZZ,ZZ9.
+        01  WS-TRAILER-AMT-LINE.
+            05  WS-TRL-AMT-LABEL    PIC X(34).
+            05  WS-TRL-AMOUNT       PIC $,$$$,$$$,$$$,$$$9.99-.
         01  FLAG.
             05 GO-HOME               PIC 9(01).
                88 GO-SUCCESS         VALUE 1.
+            05 WS-COMPLETION-FLAG    PIC 9(01) VALUE 0.
+               88 WS-FULL-COMPLETION VALUE 1.
       * Alt programa olarak yollayacagimiz alan.
         01  WS-SUB-AREA.
             07 WS-SUB-FUNC       PIC X(01).
@@ -61,6 +172,7 @@
               88 WS-FUNC-UPDATE                VALUE 'U'.
               88 WS-FUNC-READ                  VALUE 'R'.
               88 WS-FUNC-DELETE                VALUE 'D'.
+              88 WS-FUNC-BUDGET                VALUE 'B'.
             07 WS-KEY.
                09 WS-SUB-ID      PIC S9(05) COMP-3.
                09 WS-SUB-DVZ     PIC S9(03) COMP.
@@ -70,21 +182,25 @@
             07 WS-SUB-RC         PIC 9(02).
             07 WS-ERROR-EXPLAIN  PIC X(42).
             07 WS-ALLNAME-BEFORE PIC X(30).
+            07 WS-BUDGET-BEFORE  PIC S9(13)V99 COMP-3.
+            07 WS-LAST-UPD-DATE  PIC 9(07) COMP-3.
         01  HEADER-NOTE.
             05  FILLER         PIC X(20) VALUE 'Note : If EVENT is '.
             05  FILLER         PIC X(16) VALUE 'READ(R), use the'.
             05  FILLER         PIC X(21) VALUE ' parenthesis section.'.
-            05  FILLER         PIC X(91) VALUE SPACES.
+            05  FILLER         PIC X(92) VALUE SPACES.
         01  HEADER-0.
-            05  FILLER         PIC X(62) VALUE SPACES.
+            05  FILLER         PIC X(66) VALUE SPACES.
             05  FILLER         PIC X(16) VALUE '|    (NAME)     '.
             05  FILLER         PIC X(16) VALUE '|   (SURNAME)   '.
             05  FILLER         PIC X(16) VALUE '|  (BIRTH DATE) '.
             05  FILLER         PIC X(16) VALUE '|               '.
-            05  FILLER         PIC X(22) VALUE '|      (BUDGET)      |'.
+            05  FILLER         PIC X(23) VALUE
+                '|      (BUDGET)       |'.
         01  HEADER-1.
             05  FILLER         PIC X(05) VALUE ' ID  '.
             05  FILLER         PIC X(04) VALUE '|DVZ'.
+            05  FILLER         PIC X(04) VALUE '|CUR'.
             05  FILLER         PIC X(07) VALUE '|EVENT '.
             05  FILLER         PIC X(03) VALUE '|RC'.
             05  FILLER         PIC X(22) VALUE '|                  MES'.
@@ -94,10 +210,11 @@
             05  FILLER         PIC X(16) VALUE '|  AFTER NAME   '.
             05  FILLER         PIC X(16) VALUE '| BEFORE L.NAME '.
             05  FILLER         PIC X(17) VALUE '| AFTER L.NAME  |'.
-            05  FILLER         PIC X(21) VALUE '                    |'.
+            05  FILLER         PIC X(22) VALUE '                     |'.
         01  HEADER-2.
             05  FILLER         PIC X(05) VALUE '-----'.
             05  FILLER         PIC X(04) VALUE ' ---'.
+            05  FILLER         PIC X(04) VALUE ' ---'.
             05  FILLER         PIC X(07) VALUE ' ------'.
             05  FILLER         PIC X(03) VALUE ' --'.
             05  FILLER         PIC X(22) VALUE ' ---------------------'.
@@ -107,14 +224,24 @@
             05  FILLER         PIC X(16) VALUE ' ---------------'.
             05  FILLER         PIC X(16) VALUE ' ---------------'.
             05  FILLER         PIC X(12) VALUE ' -----------'.
-            05  FILLER         PIC X(10) VALUE '--------- '.
+            05  FILLER         PIC X(11) VALUE '---------- '.
+        01  TRAILER-BANNER.
+            05  FILLER         PIC X(35) VALUE
+                '===== CONTROL TOTALS FOR RUN ====='.
+            05  FILLER         PIC X(118) VALUE SPACES.
         PROCEDURE DIVISION.
         0000-MAIN.
            PERFORM H100-OPEN-FILES.
-           WRITE OUT-REC FROM HEADER-NOTE.
-           WRITE OUT-REC FROM HEADER-0.
-           WRITE OUT-REC FROM HEADER-1.
-           WRITE OUT-REC FROM HEADER-2.
+      * Bir restart'ta OUTFILE/DLMFILE zaten onceki calistirmadan kalan
+      * detay satirlarini tasiyor (OPEN EXTEND korundu); basliklari
+      * tekrar yazmak bu satirlarin ortasina ikinci bir baslik sokardi.
+           IF WS-RESTART-CNT = 0 THEN
+              WRITE OUT-REC FROM HEADER-NOTE
+              WRITE OUT-REC FROM HEADER-0
+              WRITE OUT-REC FROM HEADER-1
+              WRITE OUT-REC FROM HEADER-2
+              PERFORM H105-WRITE-DLM-HEADER
+           END-IF.
       * Ilk record okumamizi burada yapiyoruz, cunku H200'u calistiran
       * perform INPUT dosyamiz bos ise calismamali, yani input dosyamiz
       * bos ise INP-EOF TRUE'ya donusmeli. O yuzden once burada bir kez
@@ -129,75 +256,319 @@
                WRITE OUT-REC FROM WS-ERROR-EXPLAIN
            END-EVALUATE.
            PERFORM H200-PROCESS UNTIL INP-EOF.
+           SET WS-FULL-COMPLETION TO TRUE.
            PERFORM H999-PROGRAM-EXIT.
         0000-END-MAIN. EXIT.
       *
+      * OUTFILE/REJFILE/DLMFILE'i acmadan once CKPFILE'a bakip bunun
+      * bir restart olup olmadigini anlamamiz gerekir; restart ise bu
+      * ucu OPEN EXTEND ile acariz ki onceki calistirmadan kalan detay
+      * satirlari silinmesin, degilse normal OPEN OUTPUT ile sifirdan
+      * baslariz.
         H100-OPEN-FILES.
             OPEN INPUT  INP-FILE
-            OPEN OUTPUT OUT-FILE
+            OPEN INPUT  DVZ-FILE
+            PERFORM H110-CHECK-RESTART
+            IF WS-RESTART-CNT > 0 THEN
+               OPEN EXTEND OUT-FILE
+               OPEN EXTEND REJ-FILE
+               OPEN EXTEND DLM-FILE
+            ELSE
+               OPEN OUTPUT OUT-FILE
+               OPEN OUTPUT REJ-FILE
+               OPEN OUTPUT DLM-FILE
+            END-IF
             PERFORM STATUS-CONTROL
             SET GO-SUCCESS TO TRUE.
         H100-END. EXIT.
       *
         STATUS-CONTROL.
-            IF NOT (OUT-SUCCESS AND INP-SUCCESS) THEN
+            IF NOT (OUT-SUCCESS AND INP-SUCCESS AND REJ-SUCCESS
+                    AND DVZ-SUCCESS AND DLM-SUCCESS) THEN
                DISPLAY 'FILE OR FILES NOT OPENED.'
                DISPLAY 'F.STATUS =>  INP: ' INP-ST ' OUT: ' OUT-ST
+                       ' REJ: ' REJ-ST ' DVZ: ' DVZ-ST
+                       ' DLM: ' DLM-ST
                IF OUT-SUCCESS THEN CLOSE OUT-FILE
                IF INP-SUCCESS THEN CLOSE INP-FILE
+               IF REJ-SUCCESS THEN CLOSE REJ-FILE
+               IF DVZ-SUCCESS THEN CLOSE DVZ-FILE
+               IF DLM-SUCCESS THEN CLOSE DLM-FILE
                STOP RUN.
         STATUS-CONTROL-END. EXIT.
+      *
+        H105-WRITE-DLM-HEADER.
+            INITIALIZE DLM-REC
+            STRING 'ID' '|' 'DVZ' '|' 'CUR' '|' 'EVENT' '|' 'RC' '|'
+                   'MESSAGE' '|' 'BEFORE NAME' '|' 'AFTER NAME' '|'
+                   'BEFORE L.NAME' '|' 'AFTER L.NAME' '|' 'BUDGET'
+                   DELIMITED BY SIZE INTO DLM-REC
+            END-STRING
+            WRITE DLM-REC.
+        H105-END. EXIT.
+      *
+      * CKPFILE'dan onceki calistirmadan kalan en son checkpoint'i
+      * okur (dosya yoksa veya bossa restart sayilmaz). Bulunursa
+      * INP-FILE o noktaya kadar atlanir ve CKPFILE bu calistirma
+      * icin sifirdan yazilmaya hazirlanir.
+        H110-CHECK-RESTART.
+            MOVE 0 TO WS-RESTART-CNT WS-RESTART-ID WS-RESTART-DVZ
+            OPEN INPUT CKP-FILE
+            IF CKP-SUCCESS THEN
+               PERFORM READ-CKP-RECORD
+               PERFORM H115-SCAN-CKP UNTIL CKP-EOF
+               CLOSE CKP-FILE
+            END-IF
+            OPEN OUTPUT CKP-FILE
+            IF NOT CKP-SUCCESS THEN
+               DISPLAY 'CKP-FILE NOT OPENED FOR OUTPUT, STATUS: ' CKP-ST
+               DISPLAY 'NO CHECKPOINTING POSSIBLE FOR THIS RUN.'
+               STOP RUN
+            END-IF
+            IF WS-RESTART-CNT > 0 THEN
+               DISPLAY 'RESTART DETECTED, RECORDS ALREADY DONE: '
+                       WS-RESTART-CNT
+               MOVE WS-RESTART-CNT TO WS-CNT-PROCESSED
+               PERFORM H120-SKIP-TO-CHECKPOINT
+            END-IF.
+        H110-END. EXIT.
+      *
+        H115-SCAN-CKP.
+            MOVE CKP-CNT      TO WS-RESTART-CNT
+            MOVE CKP-LAST-ID  TO WS-RESTART-ID
+            MOVE CKP-LAST-DVZ TO WS-RESTART-DVZ
+            MOVE CKP-CNT-WRITE        TO WS-CNT-WRITE
+            MOVE CKP-CNT-UPDATE       TO WS-CNT-UPDATE
+            MOVE CKP-CNT-READ         TO WS-CNT-READ
+            MOVE CKP-CNT-DELETE       TO WS-CNT-DELETE
+            MOVE CKP-CNT-BUDGET       TO WS-CNT-BUDGET
+            MOVE CKP-CNT-ERROR        TO WS-CNT-ERROR
+            MOVE CKP-CNT-REJECT       TO WS-CNT-REJECT
+            MOVE CKP-TOT-BUDGET-MOVED TO WS-TOT-BUDGET-MOVED
+            PERFORM READ-CKP-RECORD.
+        H115-END. EXIT.
+      *
+        READ-CKP-RECORD.
+            READ CKP-FILE.
+        READ-CKP-RECORD-END. EXIT.
+      *
+      * WS-RESTART-CNT kadar INP-FILE kaydini, OUTFILE/REJFILE'a
+      * yazmadan sessizce atlar; son atlanan kaydin ID/DVZ'si
+      * checkpoint'teki degerle karsilastirilarak dogrulanir.
+        H120-SKIP-TO-CHECKPOINT.
+            MOVE 0 TO WS-SKIP-IX
+            MOVE 0 TO WS-CKP-VERIFY-ID WS-CKP-VERIFY-DVZ
+            PERFORM H125-SKIP-ONE
+                UNTIL INP-EOF OR WS-SKIP-IX = WS-RESTART-CNT
+            IF NOT (WS-CKP-VERIFY-ID = WS-RESTART-ID
+                    AND WS-CKP-VERIFY-DVZ = WS-RESTART-DVZ) THEN
+               DISPLAY 'WARNING: CHECKPOINT KEY MISMATCH ON '
+                       'RESTART, INPFILE MAY HAVE CHANGED.'
+            END-IF.
+        H120-END. EXIT.
+      *
+        H125-SKIP-ONE.
+            PERFORM READ-RECORD
+            IF NOT INP-EOF THEN
+               ADD 1          TO WS-SKIP-IX
+               MOVE INP-ID    TO WS-CKP-VERIFY-ID
+               MOVE INP-DVZ   TO WS-CKP-VERIFY-DVZ
+            END-IF.
+        H125-END. EXIT.
       *
         H200-PROCESS.
             INITIALIZE WS-SUB-AREA
             MOVE INP-PROC-TYPE     TO WS-SUB-FUNC
             MOVE INP-ID            TO WS-SUB-ID
             MOVE INP-DVZ           TO WS-SUB-DVZ
-            CALL WS-PBEGIDX USING BY REFERENCE WS-SUB-AREA
-            PERFORM H250-COND-CONTROL
+      * ID/DVZ icin temel gecerlilik kontrolu: ikisi de sifirdan
+      * buyuk olmali. Gecmezse SUBPROGR hic CALL edilmez, kayit
+      * sebebiyle birlikte REJFILE'a yazilir ve batch'e devam edilir.
+            IF INP-ID NOT > 0 OR INP-DVZ NOT > 0 THEN
+               PERFORM H280-REJECT-BAD-KEY
+            ELSE
+               IF WS-FUNC-WRITE THEN
+                  MOVE INP-ALLNAME    TO WS-SUB-DATA
+                  MOVE INP-DATE       TO WS-DATE
+                  MOVE INP-BUDGET     TO WS-BUDGET
+               END-IF
+      * 'B' (BUDGET ADJUSTMENT) icin INP-BUDGET alani, hesaba
+      * uygulanacak isaretli tutari (yatirim/cekim) tasir.
+               IF WS-FUNC-BUDGET THEN
+                  MOVE INP-BUDGET     TO WS-BUDGET
+               END-IF
+               CALL WS-PBEGIDX USING BY REFERENCE WS-SUB-AREA
+               PERFORM H250-COND-CONTROL
+            END-IF
+            ADD 1 TO WS-CNT-PROCESSED
+            PERFORM H296-CHECKPOINT
             PERFORM READ-RECORD.
         H200-END. EXIT.
+      *
+      * Her WS-CKP-INTERVAL kayitta bir, bu ana kadar islenenlerin
+      * sayisini ve en son islenen kaydin ID/DVZ'sini CKPFILE'a yazar.
+        H296-CHECKPOINT.
+            ADD 1 TO WS-CKP-TICK
+            IF WS-CKP-TICK = WS-CKP-INTERVAL THEN
+               MOVE 0                TO WS-CKP-TICK
+               MOVE WS-CNT-PROCESSED TO CKP-CNT
+               MOVE INP-ID           TO CKP-LAST-ID
+               MOVE INP-DVZ          TO CKP-LAST-DVZ
+               MOVE WS-CNT-WRITE     TO CKP-CNT-WRITE
+               MOVE WS-CNT-UPDATE    TO CKP-CNT-UPDATE
+               MOVE WS-CNT-READ      TO CKP-CNT-READ
+               MOVE WS-CNT-DELETE    TO CKP-CNT-DELETE
+               MOVE WS-CNT-BUDGET    TO CKP-CNT-BUDGET
+               MOVE WS-CNT-ERROR     TO CKP-CNT-ERROR
+               MOVE WS-CNT-REJECT    TO CKP-CNT-REJECT
+               MOVE WS-TOT-BUDGET-MOVED TO CKP-TOT-BUDGET-MOVED
+               WRITE CKP-REC
+            END-IF.
+        H296-END. EXIT.
+      *
+      * OUTFILE'a yazilan ayni detay satirini, sabit genislikli
+      * kolonlari ayristirmaya gerek kalmadan DLMFILE'a boru (|) ile
+      * ayrilmis sekilde yazar; OUT-REC alanlari zaten doldurulmus
+      * olarak buraya gelir.
+        H297-BUILD-DLM-ROW.
+            INITIALIZE DLM-REC
+            MOVE WS-BUDGET TO WS-DLM-BUDGET-DISP
+            STRING OUT-ID                        DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   OUT-DVZ                        DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-DVZ-NAME)    DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-PROC-TYPE)   DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   OUT-RETURN-CODE                DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-EXPLAIN)     DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-FNAME-FROM)  DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-FNAME-TO)    DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-LNAME-FROM)  DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(OUT-LNAME-TO)    DELIMITED BY SIZE
+                   '|'                            DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-BUDGET-DISP) DELIMITED BY SIZE
+              INTO DLM-REC
+            END-STRING
+            WRITE DLM-REC.
+        H297-END. EXIT.
       *
         H250-COND-CONTROL.
-            INITIALIZE OUT-REC TEMP-REC-62 TEMP-REC-113
+            INITIALIZE OUT-REC TEMP-REC-66
+            PERFORM H295-ACCUM-TOTALS
             EVALUATE TRUE
+      * SUBPROGR'dan RC 90 ile donen, taninmayan bir proc-type.
+      * Kaydi durdurmadan REJFILE'a yaziyoruz, batch devam eder.
+              WHEN WS-SUB-RC = 90
+                PERFORM H280-REJECT-UNDEFINED-TYPE
       * Buradaki ilk WHEN ifadesi IDX-FILE acilamazsa sadece
       * hata aciklamasi yazilsin diye var. Aksi takdirde ID,DVZ,WRITE
       * gibi degerler de yaziliyor. Ayrica programi durduruyoruz.
               WHEN (NOT WS-SUB-RC = 0 AND NOT WS-SUB-RC = 91)
                    AND NOT WS-FUNC-READ AND
                    NOT WS-FUNC-DELETE AND NOT WS-FUNC-UPDATE AND
-                   NOT WS-FUNC-WRITE
+                   NOT WS-FUNC-WRITE AND NOT WS-FUNC-BUDGET
                 WRITE OUT-REC FROM WS-ERROR-EXPLAIN
                 PERFORM H999-PROGRAM-EXIT
               WHEN NOT WS-SUB-RC = 0
                 PERFORM H275-FILL-PART1
       * Burada bir TEMP'e aktarim yapilmasinin sebebi OUT-REC'in
-      * sadece 62 karakterini sadece DISPLAY ile yazdirabiliyoruz.
+      * sadece 66 karakterini sadece DISPLAY ile yazdirabiliyoruz.
       * Ama bizim amacimiz WRITE ile dosyamiza yazdirmak. Bu yuzden
       * gecici bir degiskene attik, daha sonra yazdirdik.
-                MOVE OUT-REC(1:62) TO TEMP-REC-62
-                WRITE OUT-REC FROM TEMP-REC-62
+                MOVE OUT-REC(1:66) TO TEMP-REC-66
+                WRITE OUT-REC FROM TEMP-REC-66
       * Bu ust satirdaki kullanim DISPLAY ile yapilirsa ekranda NULL
       * karakterler belirecektir.
+                PERFORM H297-BUILD-DLM-ROW
               WHEN WS-FUNC-READ
                 PERFORM H275-FILL-PART1
                 PERFORM H290-FILL-AS-READ
                 WRITE OUT-REC
+                PERFORM H297-BUILD-DLM-ROW
               WHEN OTHER
       * Basarili bir UPTADE, DELETE, WRITE isleminin OUTPUT'a
-      * yazdirilmasi burada gerceklesir.
+      * yazdirilmasi burada gerceklesir. H285-FILL-PART2 OUT-BUDGET
+      * dahil tum alanlari doldurdugu icin READ dalinda oldugu gibi
+      * dogrudan OUT-REC yazilir.
                 PERFORM H275-FILL-PART1
                 PERFORM H285-FILL-PART2
-                MOVE OUT-REC(1:126) TO TEMP-REC-113
-                WRITE OUT-REC FROM TEMP-REC-113
+                WRITE OUT-REC
+                PERFORM H297-BUILD-DLM-ROW
             END-EVALUATE.
         H250-COND-CONTROL-END. EXIT.
+      *
+        H280-REJECT-UNDEFINED-TYPE.
+            MOVE WS-SUB-ID         TO REJ-ID
+            MOVE '-'               TO REJ-SPACE-0
+            MOVE WS-SUB-DVZ        TO REJ-DVZ
+            MOVE '-'               TO REJ-SPACE-1
+            MOVE WS-SUB-FUNC       TO REJ-PROC-TYPE
+            MOVE '-'               TO REJ-SPACE-2
+            MOVE WS-ERROR-EXPLAIN  TO REJ-REASON
+            WRITE REJ-REC
+            ADD 1                  TO WS-CNT-REJECT.
+        H280-REJECT-UNDEFINED-TYPE-END. EXIT.
+      *
+        H280-REJECT-BAD-KEY.
+            MOVE INP-ID            TO REJ-ID
+            MOVE '-'               TO REJ-SPACE-0
+            MOVE INP-DVZ           TO REJ-DVZ
+            MOVE '-'               TO REJ-SPACE-1
+            MOVE INP-PROC-TYPE     TO REJ-PROC-TYPE
+            MOVE '-'               TO REJ-SPACE-2
+            MOVE 'ERROR, INVALID ID OR DVZ ON INPUT RECORD!'
+                                    TO REJ-REASON
+            WRITE REJ-REC
+            ADD 1                  TO WS-CNT-ERROR
+            ADD 1                  TO WS-CNT-REJECT.
+        H280-REJECT-BAD-KEY-END. EXIT.
+      *
+        H295-ACCUM-TOTALS.
+      * Bu sayaclar H999-PROGRAM-EXIT'te yazilacak kontrol toplami
+      * trailer'i icindir; her CALL sonucunda bir kez calisir.
+            IF NOT WS-SUB-RC = 0 THEN
+               ADD 1 TO WS-CNT-ERROR
+            END-IF
+            EVALUATE TRUE
+              WHEN WS-FUNC-WRITE
+                ADD 1 TO WS-CNT-WRITE
+                IF WS-SUB-RC = 0 THEN
+                   ADD WS-BUDGET TO WS-TOT-BUDGET-MOVED
+                END-IF
+      * UPDATE sadece ismi degistirir, IDX-BUDGET'i degistirmez; bu
+      * yuzden WS-BUDGET burada hesabin mevcut (degismemis) bakiyesidir
+      * ve tasinan bakiyeye dahil edilmez.
+              WHEN WS-FUNC-UPDATE
+                ADD 1 TO WS-CNT-UPDATE
+              WHEN WS-FUNC-READ
+                ADD 1 TO WS-CNT-READ
+              WHEN WS-FUNC-DELETE
+                ADD 1 TO WS-CNT-DELETE
+      * WS-BUDGET BUD-PROCESS'ten sonraki (after) bakiyedir, hareket
+      * eden tutar degildir; gercek tutar WS-BUDGET-BEFORE ile farkidir.
+              WHEN WS-FUNC-BUDGET
+                ADD 1 TO WS-CNT-BUDGET
+                IF WS-SUB-RC = 0 THEN
+                   COMPUTE WS-TOT-BUDGET-MOVED =
+                           WS-TOT-BUDGET-MOVED +
+                           (WS-BUDGET - WS-BUDGET-BEFORE)
+                END-IF
+            END-EVALUATE.
+        H295-ACCUM-TOTALS-END. EXIT.
       *
         H275-FILL-PART1.
             MOVE WS-SUB-ID        TO OUT-ID
             MOVE '-'              TO OUT-SPACE-0
             MOVE WS-SUB-DVZ       TO OUT-DVZ
+            MOVE '-'              TO OUT-SPACE-DVZNM
+            PERFORM DVZ-LOOKUP
             MOVE '-'              TO OUT-SPACE-1
             EVALUATE TRUE
               WHEN WS-FUNC-WRITE
@@ -208,6 +579,8 @@
                  MOVE 'READ  '    TO OUT-PROC-TYPE
               WHEN WS-FUNC-DELETE
                  MOVE 'DELETE'    TO OUT-PROC-TYPE
+              WHEN WS-FUNC-BUDGET
+                 MOVE 'BUDGET'    TO OUT-PROC-TYPE
               WHEN OTHER
                  MOVE 'EMPTY '    TO OUT-PROC-TYPE
             END-EVALUATE
@@ -216,6 +589,22 @@
             MOVE '-'              TO OUT-SPACE-3
             MOVE WS-ERROR-EXPLAIN TO OUT-EXPLAIN.
         H275-FILL-PART1-END. EXIT.
+      *
+      * DVZ-FILE'dan para birimi adini okur. Kod referans dosyasinda
+      * yoksa OUT-DVZ-NAME bos birakilir, batch durdurulmaz.
+        DVZ-LOOKUP.
+            MOVE WS-SUB-DVZ       TO DVZ-KEY
+            READ DVZ-FILE
+                 INVALID KEY MOVE 23 TO DVZ-ST
+            END-READ
+            IF DVZ-SUCCESS
+               MOVE DVZ-NAME      TO OUT-DVZ-NAME
+               MOVE DVZ-DECIMALS  TO WS-DVZ-DECIMALS
+            ELSE
+               MOVE SPACES        TO OUT-DVZ-NAME
+               MOVE 2             TO WS-DVZ-DECIMALS
+            END-IF.
+        DVZ-LOOKUP-END. EXIT.
       *
         H285-FILL-PART2.
             MOVE '-'                      TO OUT-SPACE-4
@@ -225,7 +614,17 @@
             MOVE '-'                      TO OUT-SPACE-6
             MOVE WS-ALLNAME-BEFORE(16:15) TO OUT-LNAME-FROM
             MOVE '-'                      TO OUT-SPACE-7
-            MOVE WS-SUB-DATA(16:15)       TO OUT-LNAME-TO.
+            MOVE WS-SUB-DATA(16:15)       TO OUT-LNAME-TO
+            MOVE ' '                      TO OUT-SPACE-8
+      * WS-BUDGET, WRITE isleminde acilis bakiyesini, BUDGET ADJUSTMENT
+      * isleminde ise AFTER bakiyeyi tasir; UPDATE/DELETE bakiyeyi
+      * degistirmedigi icin mevcut bakiyeyi aynen yansitir.
+      * DVZ-FILE'daki ondalik basamak 0 ise kurus/cent kismi basilmaz.
+            IF WS-DVZ-DECIMALS = 0 THEN
+               COMPUTE OUT-BUDGET = FUNCTION INTEGER(WS-BUDGET)
+            ELSE
+               MOVE WS-BUDGET             TO OUT-BUDGET
+            END-IF.
         H285-FILL-PART2-END. EXIT.
       *
         H290-FILL-AS-READ.
@@ -236,9 +635,20 @@
            MOVE '-'                      TO OUT-SPACE-6
            PERFORM GREGORIAN-DATE
            MOVE '-'                      TO OUT-SPACE-7
-           MOVE '               '        TO OUT-LNAME-TO
+      * IDX-RECORD'un gercek guncelleme sayaci/tarihi eklenmeden once
+      * burasi hep bos birakiliyordu; artik READ'de en son UPDATE
+      * tarihini (hic UPDATE edilmediyse bir mesaji) gosteriyoruz.
+           IF WS-LAST-UPD-DATE > 0 THEN
+              PERFORM LAST-UPD-GREGORIAN-DATE
+           ELSE
+              MOVE 'NEVER UPDATED  '      TO OUT-LNAME-TO
+           END-IF
            MOVE ' '                      TO OUT-SPACE-8
-           MOVE WS-BUDGET                TO OUT-BUDGET.
+           IF WS-DVZ-DECIMALS = 0 THEN
+              COMPUTE OUT-BUDGET = FUNCTION INTEGER(WS-BUDGET)
+           ELSE
+              MOVE WS-BUDGET             TO OUT-BUDGET
+           END-IF.
         H290-FILL-AS-READ-END. EXIT.
       *
         GREGORIAN-DATE.
@@ -252,6 +662,14 @@
             COMPUTE TMP-GREG = FUNCTION DATE-OF-INTEGER(TMP-INT-JULIAN)
             MOVE TMP-GREG TO OUT-LNAME-FROM.
         GREGORIAN-DATE-END. EXIT.
+      *
+        LAST-UPD-GREGORIAN-DATE.
+            INITIALIZE TMP-DATE TMP-INT-JULIAN TMP-GREG
+            MOVE WS-LAST-UPD-DATE TO TMP-DATE
+            COMPUTE TMP-INT-JULIAN = FUNCTION INTEGER-OF-DAY(TMP-DATE)
+            COMPUTE TMP-GREG = FUNCTION DATE-OF-INTEGER(TMP-INT-JULIAN)
+            MOVE TMP-GREG TO OUT-LNAME-TO.
+        LAST-UPD-GREGORIAN-DATE-END. EXIT.
       *
         READ-RECORD.
             READ INP-FILE.
@@ -259,7 +677,109 @@
       *
         H999-PROGRAM-EXIT.
             IF GO-SUCCESS
+              PERFORM H900-WRITE-TRAILER
+              IF WS-FULL-COMPLETION THEN
+                 PERFORM H930-CLEAR-CHECKPOINT
+              END-IF
               CLOSE INP-FILE
                     OUT-FILE
+                    REJ-FILE
+                    DVZ-FILE
+                    CKP-FILE
+                    DLM-FILE
               STOP RUN.
         H999-END. EXIT.
+      *
+      * Batch basariyla tamamlandiginda CKPFILE'i bosaltir ki bir
+      * sonraki taze calistirma bunu eski bir restart noktasi
+      * sanmasin.
+        H930-CLEAR-CHECKPOINT.
+            CLOSE CKP-FILE
+            OPEN OUTPUT CKP-FILE
+            IF NOT CKP-SUCCESS THEN
+               DISPLAY 'CKP-FILE NOT CLEARED, STATUS: ' CKP-ST
+               DISPLAY 'NEXT RUN MAY BE MISTAKEN FOR A RESTART.'
+            END-IF.
+        H930-END. EXIT.
+      *
+        H900-WRITE-TRAILER.
+            WRITE OUT-REC FROM HEADER-2.
+            WRITE OUT-REC FROM TRAILER-BANNER.
+            MOVE 'WRITE  EVENTS                    :' TO WS-TRL-LABEL
+            MOVE WS-CNT-WRITE                         TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'UPDATE EVENTS                    :' TO WS-TRL-LABEL
+            MOVE WS-CNT-UPDATE                        TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'READ   EVENTS                    :' TO WS-TRL-LABEL
+            MOVE WS-CNT-READ                          TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'DELETE EVENTS                    :' TO WS-TRL-LABEL
+            MOVE WS-CNT-DELETE                        TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'BUDGET ADJUSTMENT EVENTS         :' TO WS-TRL-LABEL
+            MOVE WS-CNT-BUDGET                        TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'ERRORED EVENTS (RC NOT 0)        :' TO WS-TRL-LABEL
+            MOVE WS-CNT-ERROR                         TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'REJECTED RECORDS (SEE REJFILE)   :' TO WS-TRL-LABEL
+            MOVE WS-CNT-REJECT                        TO WS-TRL-COUNT
+            WRITE OUT-REC FROM WS-TRAILER-CNT-LINE.
+            MOVE 'TOTAL BUDGET MOVED (W/B)         :'
+                                            TO WS-TRL-AMT-LABEL
+            MOVE WS-TOT-BUDGET-MOVED        TO WS-TRL-AMOUNT
+            WRITE OUT-REC FROM WS-TRAILER-AMT-LINE.
+            PERFORM H298-BUILD-DLM-TRAILER.
+        H900-WRITE-TRAILER-END. EXIT.
+      *
+      * OUTFILE'daki kontrol toplami trailer'inin boru ile ayrilmis
+      * karsiligi; ayni sayaclari tek bir satirda tasir.
+        H298-BUILD-DLM-TRAILER.
+            INITIALIZE DLM-REC
+            MOVE 1 TO WS-DLM-PTR
+            STRING 'TRAILER' DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-WRITE TO WS-DLM-CNT-DISPLAY
+            STRING '|WRITE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-UPDATE TO WS-DLM-CNT-DISPLAY
+            STRING '|UPDATE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-READ TO WS-DLM-CNT-DISPLAY
+            STRING '|READ=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-DELETE TO WS-DLM-CNT-DISPLAY
+            STRING '|DELETE=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-BUDGET TO WS-DLM-CNT-DISPLAY
+            STRING '|BUDGET=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-ERROR TO WS-DLM-CNT-DISPLAY
+            STRING '|ERROR=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-CNT-REJECT TO WS-DLM-CNT-DISPLAY
+            STRING '|REJECT=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-CNT-DISPLAY) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            MOVE WS-TOT-BUDGET-MOVED TO WS-DLM-BUDGET-DISP
+            STRING '|TOTAL_BUDGET_MOVED=' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-DLM-BUDGET-DISP) DELIMITED BY SIZE
+              INTO DLM-REC WITH POINTER WS-DLM-PTR
+            END-STRING
+            WRITE DLM-REC.
+        H298-END. EXIT.
